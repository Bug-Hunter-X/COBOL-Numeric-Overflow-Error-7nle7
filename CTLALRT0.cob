@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLALRT0.
+       AUTHOR. CONTROL-NUMBER-SUBSYSTEM-TEAM.
+      ******************************************************************
+      *    CTLALRT0 - ON-CALL ALERT DISPATCHER                        *
+      *    CALLED BY CTLNBR01 (AND ANY OTHER PROGRAM IN THE SUBSYSTEM) *
+      *    IN PLACE OF A PLAIN DISPLAY WHEN SOMETHING NEEDS SECOND     *
+      *    SHIFT'S ATTENTION RIGHT AWAY.  IT ISSUES A WTO CARRYING A   *
+      *    FIXED MESSAGE ID THAT THE OPERATIONS AUTOMATION TABLE       *
+      *    TRAPS AND FORWARDS TO THE ON-CALL PAGER/E-MAIL BRIDGE, AND  *
+      *    IT DROPS A DURABLE RECORD TO CTLALR-FILE - STAMPED WITH THE *
+      *    JOB NAME AND THE TIME OF THE EVENT - SO THE ALERT SURVIVES  *
+      *    EVEN IF THE AUTOMATION TABLE MISSES IT.                      *
+      *                                                                 *
+      *    CHANGE HISTORY                                               *
+      *    2026-08-08  INITIAL VERSION.                                 *
+      *    2026-08-08  WTO WAS A PLAIN DISPLAY WITH NO CONSOLE ROUTING; *
+      *                ADDED UPON CONSOLE SO IT ACTUALLY REACHES THE    *
+      *                AUTOMATION TABLE INSTEAD OF JOB SYSOUT.  WIDENED *
+      *                CTLALR-FILE-RECORD TO MATCH CTLALR-RECORD (WAS   *
+      *                TRUNCATING THE MESSAGE TEXT ON EVERY WRITE).     *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLALR-FILE ASSIGN TO "CTLALR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTLALR-FILE
+           RECORDING MODE IS F.
+       01  CTLALR-FILE-RECORD         PIC X(101).
+
+       WORKING-STORAGE SECTION.
+       COPY CTLALRR.
+       COPY CTLDATR.
+
+       01  WS-ALR-STATUS              PIC X(02) VALUE "00".
+
+       LINKAGE SECTION.
+       01  LS-JOB-NAME                PIC X(08).
+       01  LS-EVENT-CODE              PIC X(04).
+       01  LS-DOC-TYPE                PIC X(04).
+       01  LS-CTL-NUMBER              PIC 9(09).
+       01  LS-MESSAGE                 PIC X(60).
+
+       PROCEDURE DIVISION USING LS-JOB-NAME LS-EVENT-CODE
+           LS-DOC-TYPE LS-CTL-NUMBER LS-MESSAGE.
+
+       0000-MAINLINE.
+           PERFORM 1000-BUILD-ALERT
+           PERFORM 2000-ISSUE-WTO
+           PERFORM 3000-LOG-ALERT
+           GOBACK.
+
+       1000-BUILD-ALERT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE LS-JOB-NAME TO CTLALR-JOB-NAME
+           MOVE LS-EVENT-CODE TO CTLALR-EVENT-CODE
+           MOVE LS-DOC-TYPE TO CTLALR-DOC-TYPE
+           MOVE LS-CTL-NUMBER TO CTLALR-CTL-NUMBER
+           MOVE WS-CD-DATE TO CTLALR-EVENT-DATE
+           MOVE WS-CD-TIME TO CTLALR-EVENT-TIME
+           MOVE LS-MESSAGE TO CTLALR-MESSAGE.
+
+      *    CAJ0001 IS THE FIXED MESSAGE ID THE AUTOMATION TABLE LOOKS
+      *    FOR TO TRIGGER THE ON-CALL PAGE/E-MAIL - DO NOT REWORD THE
+      *    PREFIX WITHOUT UPDATING THAT TABLE.
+       2000-ISSUE-WTO.
+           DISPLAY "CAJ0001A " LS-JOB-NAME " " CTLALR-EVENT-DATE
+               "-" CTLALR-EVENT-TIME " " LS-EVENT-CODE " "
+               LS-DOC-TYPE " " LS-CTL-NUMBER " " LS-MESSAGE
+               UPON CONSOLE.
+
+       3000-LOG-ALERT.
+           OPEN EXTEND CTLALR-FILE
+           IF WS-ALR-STATUS = "05" OR WS-ALR-STATUS = "35"
+               OPEN OUTPUT CTLALR-FILE
+           END-IF
+           IF WS-ALR-STATUS NOT = "00"
+               DISPLAY "CTLALRT0: UNABLE TO OPEN CTLALR, STATUS="
+                   WS-ALR-STATUS
+           ELSE
+               MOVE CTLALR-RECORD TO CTLALR-FILE-RECORD
+               WRITE CTLALR-FILE-RECORD
+               IF WS-ALR-STATUS NOT = "00"
+                   DISPLAY "CTLALRT0: ALERT WRITE FAILED, STATUS="
+                       WS-ALR-STATUS
+               END-IF
+               CLOSE CTLALR-FILE
+           END-IF.
