@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLMNT01.
+       AUTHOR. CONTROL-NUMBER-SUBSYSTEM-TEAM.
+      ******************************************************************
+      *    CTLMNT01 - CONTROL NUMBER MAINTENANCE TRANSACTION          *
+      *    LETS AN AUTHORIZED OPERATOR VIEW THE CURRENT COUNTER FOR A  *
+      *    DOCUMENT TYPE IN CTLCTL-FILE AND, WITH A SUPERVISOR         *
+      *    SIGN-OFF ID CAPTURED AND LOGGED TO CTLMAUD-FILE, SET IT TO   *
+      *    A NEW VALUE - NO RECOMPILE NEEDED TO CORRECT THE COUNTER     *
+      *    AFTER A BAD RUN OR A MANUAL DATA FIX.                        *
+      *                                                                 *
+      *    CHANGE HISTORY                                               *
+      *    2026-08-08  INITIAL VERSION.                                 *
+      *    2026-08-08  2100-LOOKUP-COUNTER NOW CHECKS WS-CTL-STATUS FOR  *
+      *                A GENUINE READ ERROR INSTEAD OF RELYING ON       *
+      *                NOT INVALID KEY ALONE, WHICH TREATED A HARD I/O  *
+      *                ERROR THE SAME AS "FOUND" AND LET AN OPERATOR    *
+      *                UPDATE A COUNTER FROM STALE BUFFER CONTENTS.     *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLCTL-FILE ASSIGN TO "CTLCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTLCTL-DOC-TYPE
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT CTLMAUD-FILE ASSIGN TO "CTLMAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAU-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTLCTL-FILE.
+       COPY CTLCTLR.
+
+       FD  CTLMAUD-FILE
+           RECORDING MODE IS F.
+       01  CTLMAUD-FILE-RECORD        PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       COPY CTLMAUR.
+       COPY CTLDATR.
+
+       01  WS-CTL-STATUS              PIC X(02) VALUE "00".
+       01  WS-MAU-STATUS              PIC X(02) VALUE "00".
+
+       01  WS-RETURN-CODE             PIC 9(04) VALUE 0.
+
+       01  WS-DOC-TYPE-INPUT          PIC X(04).
+       01  WS-CURRENT-SEQ-DISPLAY     PIC 9(07).
+       01  WS-NEW-SEQ                 PIC 9(07) VALUE 0.
+       01  WS-OPER-ID                 PIC X(08).
+       01  WS-SUPV-ID                 PIC X(08).
+       01  WS-AGAIN-ANSWER            PIC X(01).
+
+       01  WS-FOUND-SW                PIC X(01) VALUE "N".
+           88  WS-COUNTER-FOUND                 VALUE "Y".
+       01  WS-DONE-SW                 PIC X(01) VALUE "N".
+           88  WS-OPERATOR-DONE                  VALUE "Y".
+       01  WS-UPDATE-OK-SW            PIC X(01) VALUE "N".
+           88  WS-UPDATE-OK                      VALUE "Y".
+
+       SCREEN SECTION.
+       01  SCR-LOOKUP.
+           05  BLANK SCREEN.
+           05  LINE 1  COL 1
+               VALUE "CTLMNT01 - CONTROL NUMBER MAINTENANCE".
+           05  LINE 3  COL 1  VALUE "DOC TYPE (OR 'END')  . .".
+           05  LINE 3  COL 30 PIC X(04) USING WS-DOC-TYPE-INPUT.
+
+       01  SCR-NOT-FOUND.
+           05  LINE 5  COL 1
+               VALUE "NO COUNTER ON FILE YET FOR THAT DOC TYPE.".
+
+       01  SCR-UPDATE.
+           05  LINE 5  COL 1  VALUE "CURRENT SEQUENCE . . . .".
+           05  LINE 5  COL 30 PIC 9(07) FROM WS-CURRENT-SEQ-DISPLAY.
+           05  LINE 7  COL 1  VALUE "NEW SEQUENCE . . . . . .".
+           05  LINE 7  COL 30 PIC 9(07) USING WS-NEW-SEQ.
+           05  LINE 9  COL 1  VALUE "OPERATOR ID. . . . . . .".
+           05  LINE 9  COL 30 PIC X(08) USING WS-OPER-ID.
+           05  LINE 11 COL 1  VALUE "SUPV SIGN-OFF ID (REQ) .".
+           05  LINE 11 COL 30 PIC X(08) USING WS-SUPV-ID.
+
+       01  SCR-REJECTED.
+           05  LINE 13 COL 1
+               VALUE "NO SUPERVISOR SIGN-OFF - CHANGE NOT MADE.".
+
+       01  SCR-RANGE-REJECTED.
+           05  LINE 13 COL 1
+               VALUE "NEW SEQ EXCEEDS CEILING - CHANGE NOT MADE.".
+
+       01  SCR-DUP-RISK-WARNING.
+           05  LINE 13 COL 1
+               VALUE "WARNING - LOWERING SEQ MAY DUPLICATE A NUMBER.".
+
+       01  SCR-CONFIRMED.
+           05  LINE 13 COL 1 VALUE "COUNTER UPDATED AND LOGGED.".
+
+       01  SCR-UPDATE-FAILED.
+           05  LINE 13 COL 1
+               VALUE "UPDATE FAILED - COUNTER NOT CHANGED.".
+
+       01  SCR-AGAIN.
+           05  LINE 15 COL 1 VALUE "ANOTHER DOC TYPE? (Y/N) .".
+           05  LINE 15 COL 30 PIC X(01) USING WS-AGAIN-ANSWER.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-MAINTAIN-ONE-COUNTER
+               UNTIL WS-OPERATOR-DONE
+           PERFORM 8000-CLOSE-FILES
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+      *    CTLCTL-FILE IS THE SAME VSAM KSDS CTLNBR01 USES - IF THE
+      *    CLUSTER ISN'T DEFINED OR IS OTHERWISE UNAVAILABLE, FAIL
+      *    CLEANLY HERE INSTEAD OF FALLING INTO 2100-LOOKUP-COUNTER
+      *    AGAINST A FILE THAT NEVER OPENED.
+       1000-OPEN-FILES.
+           OPEN I-O CTLCTL-FILE
+           IF WS-CTL-STATUS NOT = "00"
+               DISPLAY "CTLMNT01: UNABLE TO OPEN CTLCTL, STATUS="
+                   WS-CTL-STATUS
+               MOVE 16 TO WS-RETURN-CODE
+               SET WS-OPERATOR-DONE TO TRUE
+           END-IF
+           OPEN EXTEND CTLMAUD-FILE
+           IF WS-MAU-STATUS = "05" OR WS-MAU-STATUS = "35"
+               OPEN OUTPUT CTLMAUD-FILE
+           END-IF.
+
+       2000-MAINTAIN-ONE-COUNTER.
+           MOVE "N" TO WS-FOUND-SW
+           DISPLAY SCR-LOOKUP
+           ACCEPT SCR-LOOKUP
+           IF WS-DOC-TYPE-INPUT = "END " OR WS-DOC-TYPE-INPUT = "end "
+               SET WS-OPERATOR-DONE TO TRUE
+           ELSE
+               PERFORM 2100-LOOKUP-COUNTER
+               IF WS-COUNTER-FOUND
+                   PERFORM 2200-PROMPT-AND-UPDATE
+               ELSE
+                   DISPLAY SCR-NOT-FOUND
+               END-IF
+               PERFORM 2900-ASK-AGAIN
+           END-IF.
+
+      *    INVALID KEY (STATUS 23) MEANS THIS DOC TYPE ISN'T ON FILE
+      *    YET.  ANY OTHER NON-ZERO STATUS IS A REAL I/O ERROR, NOT A
+      *    "NOT FOUND" CONDITION, AND MUST NOT BE TREATED AS A
+      *    SUCCESSFUL LOOKUP - OTHERWISE AN OPERATOR COULD "UPDATE" A
+      *    COUNTER USING WHATEVER STALE CONTENTS WERE LEFT IN
+      *    CTLCTL-RECORD BY THE FAILED READ.
+       2100-LOOKUP-COUNTER.
+           MOVE WS-DOC-TYPE-INPUT TO CTLCTL-DOC-TYPE
+           MOVE "N" TO WS-FOUND-SW
+           READ CTLCTL-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           EVALUATE WS-CTL-STATUS
+               WHEN "00"
+                   MOVE "Y" TO WS-FOUND-SW
+                   MOVE CTLCTL-SEQ-NBR TO WS-CURRENT-SEQ-DISPLAY
+               WHEN "23"
+                   MOVE "N" TO WS-FOUND-SW
+               WHEN OTHER
+                   DISPLAY "CTLMNT01: CTLCTL READ FAILED FOR "
+                       WS-DOC-TYPE-INPUT " STATUS=" WS-CTL-STATUS
+                   MOVE 16 TO WS-RETURN-CODE
+                   SET WS-OPERATOR-DONE TO TRUE
+           END-EVALUATE.
+
+       2200-PROMPT-AND-UPDATE.
+           MOVE CTLCTL-SEQ-NBR TO WS-NEW-SEQ
+           MOVE SPACES TO WS-OPER-ID
+           MOVE SPACES TO WS-SUPV-ID
+           DISPLAY SCR-UPDATE
+           ACCEPT SCR-UPDATE
+           EVALUATE TRUE
+               WHEN WS-SUPV-ID = SPACES
+                   DISPLAY SCR-REJECTED
+               WHEN WS-NEW-SEQ > CTLCTL-CEILING-SEQ
+                   DISPLAY SCR-RANGE-REJECTED
+               WHEN OTHER
+                   IF WS-NEW-SEQ < CTLCTL-SEQ-NBR
+                       DISPLAY SCR-DUP-RISK-WARNING
+                   END-IF
+                   PERFORM 2300-APPLY-UPDATE
+                   IF WS-UPDATE-OK
+                       DISPLAY SCR-CONFIRMED
+                   ELSE
+                       DISPLAY SCR-UPDATE-FAILED
+                   END-IF
+           END-EVALUATE.
+
+      *    REWRITE THE COUNTER AND LOG THE CHANGE WITH WHO MADE IT AND
+      *    WHO SIGNED OFF ON IT, SO A MANUAL NUDGE NEVER NEEDS A
+      *    PROGRAMMER OR LEAVES NO TRACE.  THE WARNING AND OVERFLOW
+      *    LATCHES ARE BOTH RESET SO A COUNTER THAT WAS ROLLED BACK
+      *    (E.G. AFTER A RANGE RESET) WARNS OR PAGES ON-CALL AGAIN IF
+      *    IT CLIMBS BACK PAST ITS THRESHOLD OR CEILING INSTEAD OF
+      *    STAYING SILENT UNTIL NEXT YEAR'S ROLLOVER.
+       2300-APPLY-UPDATE.
+           MOVE "N" TO WS-UPDATE-OK-SW
+           MOVE WS-NEW-SEQ TO CTLMAUD-NEW-SEQ
+           MOVE CTLCTL-SEQ-NBR TO CTLMAUD-OLD-SEQ
+           MOVE CTLCTL-DOC-TYPE TO CTLMAUD-DOC-TYPE
+           MOVE WS-OPER-ID TO CTLMAUD-OPER-ID
+           MOVE WS-SUPV-ID TO CTLMAUD-SUPV-ID
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CD-DATE TO CTLMAUD-UPD-DATE
+           MOVE WS-CD-TIME TO CTLMAUD-UPD-TIME
+           MOVE WS-NEW-SEQ TO CTLCTL-SEQ-NBR
+           MOVE "N" TO CTLCTL-WARN-ISSUED
+           MOVE "N" TO CTLCTL-OVFL-ISSUED
+           MOVE WS-CD-DATE TO CTLCTL-LAST-UPD-DATE
+           MOVE WS-CD-TIME TO CTLCTL-LAST-UPD-TIME
+           REWRITE CTLCTL-RECORD
+           IF WS-CTL-STATUS NOT = "00"
+               DISPLAY "CTLMNT01: COUNTER REWRITE FAILED FOR "
+                   CTLCTL-DOC-TYPE " STATUS=" WS-CTL-STATUS
+           ELSE
+               MOVE CTLMAUD-RECORD TO CTLMAUD-FILE-RECORD
+               WRITE CTLMAUD-FILE-RECORD
+               IF WS-MAU-STATUS NOT = "00"
+                   DISPLAY "CTLMNT01: MAINT LOG WRITE FAILED FOR "
+                       CTLCTL-DOC-TYPE " STATUS=" WS-MAU-STATUS
+               ELSE
+                   SET WS-UPDATE-OK TO TRUE
+               END-IF
+           END-IF.
+
+       2900-ASK-AGAIN.
+           MOVE "Y" TO WS-AGAIN-ANSWER
+           DISPLAY SCR-AGAIN
+           ACCEPT SCR-AGAIN
+           IF WS-AGAIN-ANSWER NOT = "Y" AND WS-AGAIN-ANSWER NOT = "y"
+               SET WS-OPERATOR-DONE TO TRUE
+           END-IF.
+
+       8000-CLOSE-FILES.
+           CLOSE CTLCTL-FILE
+           CLOSE CTLMAUD-FILE.
