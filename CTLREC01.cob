@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLREC01.
+       AUTHOR. CONTROL-NUMBER-SUBSYSTEM-TEAM.
+      ******************************************************************
+      *    CTLREC01 - DAILY CONTROL-NUMBER RECONCILIATION             *
+      *    MATCHES CTLAUD-FILE (EVERY NUMBER CTLNBR01 ISSUED) AGAINST  *
+      *    CTLPOST-FILE (EVERY TRANSACTION THAT ACTUALLY POSTED        *
+      *    DOWNSTREAM WITH A CONTROL NUMBER ON IT) AND REPORTS ANY      *
+      *    GAPS (ISSUED BUT NEVER POSTED) OR DUPLICATES (THE SAME       *
+      *    NUMBER ISSUED OR POSTED MORE THAN ONCE) TO CTLRPT-FILE.      *
+      *                                                                 *
+      *    BOTH INPUT FILES MUST BE SORTED ASCENDING BY DOC TYPE THEN   *
+      *    CONTROL NUMBER (SEE THE SORT STEPS IN JCL/CTLREC01.JCL)      *
+      *    SO THIS PROGRAM CAN MATCH THEM WITH A STANDARD SEQUENTIAL    *
+      *    CONTROL-BREAK COMPARE INSTEAD OF LOADING EITHER FILE INTO    *
+      *    A SIZE-LIMITED TABLE.                                        *
+      *                                                                 *
+      *    CHANGE HISTORY                                               *
+      *    2026-08-08  INITIAL VERSION.                                 *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLAUD-FILE ASSIGN TO "CTLAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT CTLPOST-FILE ASSIGN TO "CTLPOST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PST-STATUS.
+
+           SELECT CTLRPT-FILE ASSIGN TO "CTLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTLAUD-FILE
+           RECORDING MODE IS F.
+       01  CTLAUD-FILE-RECORD         PIC X(41).
+
+       FD  CTLPOST-FILE
+           RECORDING MODE IS F.
+       01  CTLPST-FILE-RECORD         PIC X(33).
+
+       FD  CTLRPT-FILE
+           RECORDING MODE IS F.
+       01  CTLRPT-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY CTLAUDR.
+       COPY CTLPSTR.
+
+       01  WS-AUD-STATUS              PIC X(02) VALUE "00".
+       01  WS-PST-STATUS              PIC X(02) VALUE "00".
+       01  WS-RPT-STATUS              PIC X(02) VALUE "00".
+
+       01  WS-AUD-EOF-SW              PIC X(01) VALUE "N".
+           88  WS-AUD-AT-EOF                     VALUE "Y".
+       01  WS-PST-EOF-SW              PIC X(01) VALUE "N".
+           88  WS-PST-AT-EOF                     VALUE "Y".
+
+       01  WS-PREV-AUD-KEY.
+           05  WS-PREV-AUD-DOC-TYPE    PIC X(04).
+           05  WS-PREV-AUD-CTL-NUMBER  PIC 9(09).
+       01  WS-PREV-PST-KEY.
+           05  WS-PREV-PST-DOC-TYPE    PIC X(04).
+           05  WS-PREV-PST-CTL-NUMBER  PIC 9(09).
+
+       01  WS-FIRST-AUD-SW            PIC X(01) VALUE "Y".
+           88  WS-FIRST-AUD                      VALUE "Y".
+       01  WS-FIRST-PST-SW            PIC X(01) VALUE "Y".
+           88  WS-FIRST-PST                      VALUE "Y".
+
+       01  WS-GAP-COUNT               PIC 9(07) VALUE 0.
+       01  WS-DUP-COUNT               PIC 9(07) VALUE 0.
+       01  WS-ORPHAN-COUNT            PIC 9(07) VALUE 0.
+       01  WS-MATCH-COUNT             PIC 9(07) VALUE 0.
+
+       01  WS-RETURN-CODE             PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MATCH-FILES
+               UNTIL WS-AUD-AT-EOF AND WS-PST-AT-EOF
+           PERFORM 7000-WRITE-SUMMARY
+           PERFORM 8000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT CTLAUD-FILE
+           OPEN INPUT CTLPOST-FILE
+           OPEN OUTPUT CTLRPT-FILE
+           IF WS-AUD-STATUS NOT = "00" OR WS-PST-STATUS NOT = "00"
+               DISPLAY "CTLREC01: UNABLE TO OPEN INPUT FILES, AUD="
+                   WS-AUD-STATUS " POST=" WS-PST-STATUS
+               MOVE 16 TO WS-RETURN-CODE
+               SET WS-AUD-AT-EOF TO TRUE
+               SET WS-PST-AT-EOF TO TRUE
+           ELSE
+               PERFORM 2100-READ-AUD
+               PERFORM 2200-READ-PST
+           END-IF.
+
+       2000-MATCH-FILES.
+           EVALUATE TRUE
+               WHEN WS-AUD-AT-EOF
+                   PERFORM 3200-REPORT-ORPHAN-POSTED
+                   PERFORM 2200-READ-PST
+               WHEN WS-PST-AT-EOF
+                   PERFORM 3100-REPORT-GAP
+                   PERFORM 2100-READ-AUD
+               WHEN CTLAUD-DOC-TYPE < CTLPST-DOC-TYPE
+                   PERFORM 3100-REPORT-GAP
+                   PERFORM 2100-READ-AUD
+               WHEN CTLAUD-DOC-TYPE > CTLPST-DOC-TYPE
+                   PERFORM 3200-REPORT-ORPHAN-POSTED
+                   PERFORM 2200-READ-PST
+               WHEN CTLAUD-CTL-NUMBER < CTLPST-CTL-NUMBER
+                   PERFORM 3100-REPORT-GAP
+                   PERFORM 2100-READ-AUD
+               WHEN CTLAUD-CTL-NUMBER > CTLPST-CTL-NUMBER
+                   PERFORM 3200-REPORT-ORPHAN-POSTED
+                   PERFORM 2200-READ-PST
+               WHEN OTHER
+                   ADD 1 TO WS-MATCH-COUNT
+                   PERFORM 2100-READ-AUD
+                   PERFORM 2200-READ-PST
+           END-EVALUATE.
+
+       2100-READ-AUD.
+           IF NOT WS-FIRST-AUD
+               MOVE CTLAUD-DOC-TYPE TO WS-PREV-AUD-DOC-TYPE
+               MOVE CTLAUD-CTL-NUMBER TO WS-PREV-AUD-CTL-NUMBER
+           END-IF
+           READ CTLAUD-FILE INTO CTLAUD-RECORD
+               AT END
+                   SET WS-AUD-AT-EOF TO TRUE
+               NOT AT END
+                   IF NOT WS-FIRST-AUD
+                       AND CTLAUD-DOC-TYPE = WS-PREV-AUD-DOC-TYPE
+                       AND CTLAUD-CTL-NUMBER = WS-PREV-AUD-CTL-NUMBER
+                       PERFORM 3300-REPORT-DUP-ISSUED
+                   END-IF
+           END-READ
+           MOVE "N" TO WS-FIRST-AUD-SW.
+
+       2200-READ-PST.
+           IF NOT WS-FIRST-PST
+               MOVE CTLPST-DOC-TYPE TO WS-PREV-PST-DOC-TYPE
+               MOVE CTLPST-CTL-NUMBER TO WS-PREV-PST-CTL-NUMBER
+           END-IF
+           READ CTLPOST-FILE INTO CTLPST-RECORD
+               AT END
+                   SET WS-PST-AT-EOF TO TRUE
+               NOT AT END
+                   IF NOT WS-FIRST-PST
+                       AND CTLPST-DOC-TYPE = WS-PREV-PST-DOC-TYPE
+                       AND CTLPST-CTL-NUMBER = WS-PREV-PST-CTL-NUMBER
+                       PERFORM 3400-REPORT-DUP-POSTED
+                   END-IF
+           END-READ
+           MOVE "N" TO WS-FIRST-PST-SW.
+
+       3100-REPORT-GAP.
+           ADD 1 TO WS-GAP-COUNT
+           STRING "GAP    " CTLAUD-DOC-TYPE " " CTLAUD-CTL-NUMBER
+               " ISSUED TO TRN " CTLAUD-TRN-KEY
+               " ON " CTLAUD-ISSUE-DATE " BUT NEVER POSTED"
+               DELIMITED BY SIZE INTO CTLRPT-RECORD
+           WRITE CTLRPT-RECORD.
+
+       3200-REPORT-ORPHAN-POSTED.
+           ADD 1 TO WS-ORPHAN-COUNT
+           STRING "ORPHAN " CTLPST-DOC-TYPE " " CTLPST-CTL-NUMBER
+               " POSTED BY TRN " CTLPST-TRN-KEY
+               " ON " CTLPST-POST-DATE " - NEVER ISSUED"
+               DELIMITED BY SIZE INTO CTLRPT-RECORD
+               ON OVERFLOW
+                   MOVE "ORPHAN POSTED TRANSACTION - NEVER ISSUED"
+                       TO CTLRPT-RECORD
+           END-STRING
+           WRITE CTLRPT-RECORD.
+
+       3300-REPORT-DUP-ISSUED.
+           ADD 1 TO WS-DUP-COUNT
+           STRING "DUPISS " WS-PREV-AUD-DOC-TYPE " "
+               WS-PREV-AUD-CTL-NUMBER
+               " WAS ISSUED MORE THAN ONCE"
+               DELIMITED BY SIZE INTO CTLRPT-RECORD
+           WRITE CTLRPT-RECORD.
+
+       3400-REPORT-DUP-POSTED.
+           ADD 1 TO WS-DUP-COUNT
+           STRING "DUPPST " WS-PREV-PST-DOC-TYPE " "
+               WS-PREV-PST-CTL-NUMBER
+               " WAS POSTED MORE THAN ONCE"
+               DELIMITED BY SIZE INTO CTLRPT-RECORD
+           WRITE CTLRPT-RECORD.
+
+       7000-WRITE-SUMMARY.
+           STRING "SUMMARY MATCHED=" WS-MATCH-COUNT
+               " GAPS=" WS-GAP-COUNT
+               " ORPHANS=" WS-ORPHAN-COUNT
+               " DUPLICATES=" WS-DUP-COUNT
+               DELIMITED BY SIZE INTO CTLRPT-RECORD
+           WRITE CTLRPT-RECORD
+           DISPLAY CTLRPT-RECORD
+           IF WS-GAP-COUNT > 0 OR WS-DUP-COUNT > 0
+               OR WS-ORPHAN-COUNT > 0
+               MOVE 4 TO WS-RETURN-CODE
+           END-IF.
+
+       8000-TERMINATE.
+           CLOSE CTLAUD-FILE
+           CLOSE CTLPOST-FILE
+           CLOSE CTLRPT-FILE.
