@@ -1,10 +1,636 @@
-01  WS-DATA PIC 9(6) VALUE 12345.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLNBR01.
+       AUTHOR. CONTROL-NUMBER-SUBSYSTEM-TEAM.
+      ******************************************************************
+      *    CTLNBR01 - CONTROL-NUMBER ISSUER                           *
+      *    READS CTLTRN-FILE AND ISSUES THE NEXT CONTROL NUMBER FOR    *
+      *    EACH TRANSACTION'S DOCUMENT TYPE (INVOICES, ADJUSTMENT      *
+      *    TICKETS, CREDIT MEMOS, ...).  EACH TYPE HAS ITS OWN SEED    *
+      *    AND CEILING AND ITS OWN ENTRY IN CTLCTL-FILE, A KSDS KEYED  *
+      *    BY DOC TYPE, SO ONE RUN OF THIS PROGRAM SERVES EVERY        *
+      *    NUMBER SERIES INSTEAD OF EACH SERIES NEEDING ITS OWN COPY   *
+      *    OF THIS LOGIC.  EACH COUNTER'S LAST COMMITTED VALUE IS      *
+      *    CARRIED ACROSS RUNS SO IT NEVER RESTARTS FROM ITS SEED.     *
+      *                                                                 *
+      *    ON OVERFLOW THE RUN NO LONGER JUST DISPLAYS A MESSAGE AND
+      *    FALLS THROUGH - IT WRITES A DATED EXCEPTION RECORD TO
+      *    CTLEXC-FILE AND RETURNS A NON-ZERO CONDITION SO THE CALLING
+      *    JCL STEP CAN ABEND OR BRANCH TO AN EXCEPTION PROCEDURE.
+      *                                                                 *
+      *    CHANGE HISTORY                                              *
+      *    2026-08-08  INITIAL VERSION - REPLACES THE VOLATILE         *
+      *                WS-DATA VALUE-CLAUSE SEED WITH A COUNTER        *
+      *                PERSISTED IN CTLCTL-FILE.                       *
+      *    2026-08-08  OVERFLOW NOW WRITES CTLEXC-FILE AND SETS A      *
+      *                NON-ZERO RETURN CODE INSTEAD OF JUST A DISPLAY. *
+      *    2026-08-08  REBUILT AROUND A PER-DOC-TYPE COUNTER TABLE -    *
+      *                CTLCTL-FILE IS NOW KEYED BY DOC TYPE AND THE    *
+      *                PROGRAM DRIVES OFF CTLTRN-FILE INSTEAD OF       *
+      *                ISSUING A SINGLE NUMBER PER RUN.                *
+      *    2026-08-08  CONTROL NUMBER IS NOW A 2-DIGIT YEAR PLUS A     *
+      *                7-DIGIT SEQUENCE THAT RESETS EACH YEAR, GIVING  *
+      *                FAR MORE HEADROOM THAN THE OLD PIC 9(6) AND A   *
+      *                NATURAL RESET POINT INSTEAD OF A FIXED CEILING. *
+      *    2026-08-08  EVERY ISSUED NUMBER IS NOW LOGGED TO CTLAUD-    *
+      *                FILE WITH A TIMESTAMP AND THE CALLING           *
+      *                TRANSACTION'S KEY.                               *
+      *    2026-08-08  THE COUNTER IS NOW ONLY COMMITTED TO CTLCTL-    *
+      *                FILE AFTER ITS PAIRED AUDIT WRITE IS CONFIRMED, *
+      *                SO A RESTART AFTER AN ABEND CAN'T SKIP OR       *
+      *                DUPLICATE A NUMBER.                              *
+      *    2026-08-08  ADDED AN EARLY-WARNING EXCEPTION THAT FIRES     *
+      *                ONCE A COUNTER CROSSES ITS WARN PERCENTAGE OF   *
+      *                CEILING, SO OPERATIONS HAS ADVANCE NOTICE       *
+      *                INSTEAD OF FINDING OUT AT THE HARD STOP.        *
+      *    2026-08-08  OVERFLOW NO LONGER JUST DISPLAYS A MESSAGE TO   *
+      *                SYSOUT - IT CALLS CTLALRT0 TO PAGE ON-CALL      *
+      *                WITH THE JOB NAME AND THE TIME OF THE EVENT.    *
+      *    2026-08-08  AN OVERFLOWED DOC TYPE NO LONGER STOPS THE      *
+      *                WHOLE RUN - THE OTHER DOC TYPES' COUNTERS ARE   *
+      *                INDEPENDENT AND KEEP BEING SERVICED.  THE       *
+      *                COUNTER REWRITE IN 2500-ISSUE-NUMBER IS NOW     *
+      *                STATUS-CHECKED LIKE EVERY OTHER WRITE/REWRITE   *
+      *                IN THIS PROGRAM.  ADDED A CTLCKP-FILE RESTART   *
+      *                CHECKPOINT SO A RERUN AFTER AN ABEND SKIPS      *
+      *                PAST TRANSACTIONS ALREADY COMMITTED INSTEAD OF  *
+      *                REPROCESSING THE WHOLE OF CTLTRN-FILE.          *
+      *    2026-08-08  THE CHECKPOINT IS NOW ONLY HONORED WHEN IT WAS   *
+      *                WRITTEN TODAY, SO A LEFTOVER CHECKPOINT FROM AN  *
+      *                EARLIER DAY'S RUN CAN'T MAKE THIS RUN SKIP THE   *
+      *                WHOLE OF A NEW CTLTRN-FILE.  A CLEAN RUN CLEARS  *
+      *                ITS OWN CHECKPOINT AT TERMINATION SO THE NEXT    *
+      *                RUN STARTS FRESH, AND A RESTART THAT NEVER FINDS *
+      *                ITS CHECKPOINTED KEY NOW STOPS THE RUN INSTEAD   *
+      *                OF SILENTLY PROCESSING NOTHING.                 *
+      *    2026-08-08  2000-PROCESS-TRANSACTIONS NO LONGER FALLS        *
+      *                THROUGH TO THE OVERFLOW/ISSUE LOGIC AFTER A      *
+      *                COUNTER-FILE I/O FAILURE IN THE LOOKUP OR        *
+      *                YEAR-ROLLOVER STEPS.  ADDED THE SAME CTLCTL      *
+      *                OPEN-STATUS CHECK CTLMNT01 USES.  THE WARNING    *
+      *                AND OVERFLOW EXCEPTION WRITES, THE CHECKPOINT    *
+      *                WRITE, AND THE END-OF-JOB CHECKPOINT TRUNCATION  *
+      *                ARE NOW STATUS-CHECKED LIKE EVERY OTHER FILE I/O *
+      *                IN THIS PROGRAM - A FAILED CHECKPOINT WRITE NOW  *
+      *                FAILS THE TRANSACTION INSTEAD OF DISPLAYING      *
+      *                "ISSUED" WHILE THE RESTART GUARANTEE SILENTLY    *
+      *                DOESN'T EXIST FOR IT.                            *
+      *    2026-08-08  2900-HANDLE-OVERFLOW NOW STOPS THE WHOLE RUN     *
+      *                INSTEAD OF SKIPPING ONLY THE OVERFLOWED          *
+      *                TRANSACTION - WITH CTLTRN-FILE UNSORTED AND DOC  *
+      *                TYPES INTERLEAVED, LETTING A LATER TRANSACTION   *
+      *                OF A DIFFERENT DOC TYPE GO ON TO SUCCEED COULD   *
+      *                ADVANCE THE RESTART CHECKPOINT PAST THE          *
+      *                OVERFLOWED ONE AND SKIP IT FOR GOOD, EVEN AFTER  *
+      *                THE CEILING WAS RAISED AND THE JOB RERUN.        *
+      *                2200-LOOKUP-OR-ADD-COUNTER NOW CHECKS            *
+      *                WS-CTL-STATUS FOR A GENUINE READ ERROR INSTEAD   *
+      *                OF RELYING ON INVALID KEY ALONE, WHICH TREATED A *
+      *                HARD I/O ERROR THE SAME AS "FOUND" AND LEFT THE  *
+      *                REST OF THE TRANSACTION RUNNING AGAINST STALE    *
+      *                COUNTER DATA.  8000-TERMINATE NOW FORCES A       *
+      *                NON-ZERO RETURN CODE WHEN IT CAN'T CLEAR         *
+      *                CTLCKP-FILE AT THE END OF A CLEAN RUN, SO A      *
+      *                LEFTOVER CHECKPOINT CAN'T MASQUERADE AS A        *
+      *                SUCCESSFUL COMPLETION.                           *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLTRN-FILE ASSIGN TO "CTLTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRN-STATUS.
 
-* Some COBOL statements...
+           SELECT CTLCTL-FILE ASSIGN TO "CTLCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTLCTL-DOC-TYPE
+               FILE STATUS IS WS-CTL-STATUS.
 
-IF WS-DATA >= 999999
-    DISPLAY "Overflow error detected!" 
-ELSE
-    ADD 1 TO WS-DATA
-    DISPLAY WS-DATA
-END-IF.
\ No newline at end of file
+           SELECT CTLEXC-FILE ASSIGN TO "CTLEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+           SELECT CTLAUD-FILE ASSIGN TO "CTLAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT CTLCKP-FILE ASSIGN TO "CTLCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTLTRN-FILE
+           RECORDING MODE IS F.
+       COPY CTLTRNR.
+
+       FD  CTLCTL-FILE.
+       COPY CTLCTLR.
+
+       FD  CTLEXC-FILE
+           RECORDING MODE IS F.
+       01  CTLEXC-FILE-RECORD         PIC X(93).
+
+       FD  CTLAUD-FILE
+           RECORDING MODE IS F.
+       01  CTLAUD-FILE-RECORD         PIC X(41).
+
+       FD  CTLCKP-FILE
+           RECORDING MODE IS F.
+       01  CTLCKP-FILE-RECORD         PIC X(36).
+
+       WORKING-STORAGE SECTION.
+       COPY CTLEXCR.
+       COPY CTLAUDR.
+       COPY CTLCKPR.
+       COPY CTLDATR.
+
+       01  WS-TRN-STATUS              PIC X(02) VALUE "00".
+       01  WS-CTL-STATUS              PIC X(02) VALUE "00".
+       01  WS-EXC-STATUS              PIC X(02) VALUE "00".
+       01  WS-AUD-STATUS              PIC X(02) VALUE "00".
+       01  WS-CKP-STATUS              PIC X(02) VALUE "00".
+
+       01  WS-HAVE-CKP-SW             PIC X(01) VALUE "N".
+           88  WS-HAVE-CHECKPOINT               VALUE "Y".
+       01  WS-CKP-LAST-KEY            PIC X(12) VALUE SPACES.
+
+       01  WS-EOF-SW                  PIC X(01) VALUE "N".
+           88  WS-END-OF-TRN                    VALUE "Y".
+
+       01  WS-RETURN-CODE             PIC 9(04) VALUE 0.
+
+      *    MATCHES THE JOB NAME ON THE JOB CARD THAT RUNS THIS STEP -
+      *    PASSED TO CTLALRT0 SO THE PAGE/E-MAIL IDENTIFIES WHICH RUN
+      *    RAISED IT.
+       01  WS-JOB-NAME                PIC X(08) VALUE "CTLNBR01".
+       01  WS-ALERT-MESSAGE           PIC X(60).
+
+      *    DEFAULT SEED/CEILING TABLE - ONLY USED THE FIRST TIME A
+      *    DOCUMENT TYPE IS SEEN (NO MATCHING CTLCTL-FILE RECORD YET).
+       01  WS-DEFAULT-TABLE.
+           05  WS-DEFAULT-ENTRY OCCURS 3 TIMES INDEXED BY WS-DFLT-IDX.
+               10  WS-DFLT-DOC-TYPE    PIC X(04).
+               10  WS-DFLT-SEED-SEQ    PIC 9(07).
+               10  WS-DFLT-CEILING-SEQ PIC 9(07).
+               10  WS-DFLT-WARN-PCT    PIC 9(03).
+
+       01  WS-CAND-SEQ-NBR            PIC 9(07).
+       01  WS-CAND-FULL-NUMBER        PIC 9(09).
+       01  WS-WARN-THRESHOLD-SEQ      PIC 9(07).
+       01  WS-YEAR-EDIT                PIC 9(04).
+       01  WS-YEAR-EDIT-R REDEFINES WS-YEAR-EDIT.
+           05  FILLER                  PIC 9(02).
+           05  WS-YEAR-EDIT-LAST-2      PIC 9(02).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL WS-END-OF-TRN
+           PERFORM 8000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE "INVC" TO WS-DFLT-DOC-TYPE (1)
+           MOVE 0000001 TO WS-DFLT-SEED-SEQ (1)
+           MOVE 9999999 TO WS-DFLT-CEILING-SEQ (1)
+           MOVE 095 TO WS-DFLT-WARN-PCT (1)
+           MOVE "ADJT" TO WS-DFLT-DOC-TYPE (2)
+           MOVE 0000001 TO WS-DFLT-SEED-SEQ (2)
+           MOVE 9999999 TO WS-DFLT-CEILING-SEQ (2)
+           MOVE 095 TO WS-DFLT-WARN-PCT (2)
+           MOVE "CRMO" TO WS-DFLT-DOC-TYPE (3)
+           MOVE 0000001 TO WS-DFLT-SEED-SEQ (3)
+           MOVE 9999999 TO WS-DFLT-CEILING-SEQ (3)
+           MOVE 095 TO WS-DFLT-WARN-PCT (3)
+           OPEN INPUT CTLTRN-FILE
+           IF WS-TRN-STATUS NOT = "00"
+               DISPLAY "CTLNBR01: UNABLE TO OPEN CTLTRN, STATUS="
+                   WS-TRN-STATUS
+               MOVE 16 TO WS-RETURN-CODE
+               SET WS-END-OF-TRN TO TRUE
+           END-IF
+      *    CTLCTL-FILE IS A VSAM KSDS - THE CLUSTER IS EXPECTED TO BE
+      *    PREDEFINED BY THE ONE-TIME IDCAMS JOB IN JCL MEMBER
+      *    CTLCTLDF BEFORE THIS PROGRAM EVER RUNS.  THIS STATUS-35
+      *    BRANCH IS A DEFENSIVE FALLBACK, NOT THE NORMAL PATH - OPEN
+      *    OUTPUT CANNOT CREATE A VSAM CLUSTER FROM NOTHING, SO IF THE
+      *    CLUSTER WAS NEVER DEFINED THIS REOPEN FAILS TOO AND
+      *    WS-CTL-STATUS COMES BACK NON-ZERO BELOW.
+           OPEN I-O CTLCTL-FILE
+           IF WS-CTL-STATUS = "35"
+               OPEN OUTPUT CTLCTL-FILE
+               CLOSE CTLCTL-FILE
+               OPEN I-O CTLCTL-FILE
+           END-IF
+           IF WS-CTL-STATUS NOT = "00"
+               DISPLAY "CTLNBR01: UNABLE TO OPEN CTLCTL, STATUS="
+                   WS-CTL-STATUS
+               MOVE 16 TO WS-RETURN-CODE
+               SET WS-END-OF-TRN TO TRUE
+           END-IF
+           OPEN EXTEND CTLEXC-FILE
+           IF WS-EXC-STATUS = "05" OR WS-EXC-STATUS = "35"
+               OPEN OUTPUT CTLEXC-FILE
+           END-IF
+           OPEN EXTEND CTLAUD-FILE
+           IF WS-AUD-STATUS = "05" OR WS-AUD-STATUS = "35"
+               OPEN OUTPUT CTLAUD-FILE
+           END-IF
+           PERFORM 1100-LOAD-CHECKPOINT
+           IF NOT WS-END-OF-TRN
+               PERFORM 2100-READ-TRANSACTION
+               PERFORM 1200-RESYNC-PAST-CHECKPOINT
+           END-IF.
+
+      *    A CHECKPOINT LEFT BY A PRIOR RUN MEANS THIS IS A RESTART -
+      *    CTLCKP-FILE HOLDS THE KEY OF THE LAST TRANSACTION THAT WAS
+      *    FULLY COMMITTED BEFORE THE PRIOR RUN ENDED OR ABENDED.  NO
+      *    CHECKPOINT (STATUS 35 - FILE NOT FOUND, THE NORMAL CASE
+      *    BEFORE THE FIRST-EVER RUN) MEANS START FROM THE TOP.
+      *    A CHECKPOINT IS ONLY HONORED IF IT WAS WRITTEN TODAY - A
+      *    CHECKPOINT IS THE LAST KEY OF *THIS* CTLTRN-FILE, AND
+      *    EVERY RUN GETS A NEW CTLTRN.DAILY, SO A CHECKPOINT LEFT
+      *    OVER FROM AN EARLIER DAY (8000-TERMINATE FAILED TO CLEAR
+      *    IT, OR THE JOB WAS CANCELLED BEFORE TERMINATION RAN) WOULD
+      *    OTHERWISE POINT AT A KEY THAT NEVER APPEARS IN TODAY'S
+      *    FILE AT ALL.
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT CTLCKP-FILE
+           IF WS-CKP-STATUS = "00"
+               READ CTLCKP-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTLCKP-FILE-RECORD TO CTLCKP-RECORD
+                       MOVE FUNCTION CURRENT-DATE TO
+                           WS-CURRENT-DATE-TIME
+                       IF CTLCKP-CHECKPOINT-DATE = WS-CD-DATE
+                           MOVE CTLCKP-LAST-TRN-KEY TO WS-CKP-LAST-KEY
+                           SET WS-HAVE-CHECKPOINT TO TRUE
+                       ELSE
+                           DISPLAY "CTLNBR01: IGNORING CHECKPOINT "
+                               "DATED " CTLCKP-CHECKPOINT-DATE
+                               " - NOT TODAY'S RUN"
+                       END-IF
+               END-READ
+               CLOSE CTLCKP-FILE
+           END-IF.
+
+      *    DISCARD EVERY TRANSACTION UP TO AND INCLUDING THE
+      *    CHECKPOINTED KEY - THEY WERE ALREADY NUMBERED AND AUDITED
+      *    ON THE RUN THAT SET THIS CHECKPOINT - THEN LEAVE THE FIRST
+      *    NOT-YET-PROCESSED TRANSACTION IN CTLTRN-RECORD FOR
+      *    2000-PROCESS-TRANSACTIONS TO PICK UP NORMALLY.  IF THE
+      *    CHECKPOINTED KEY NEVER TURNS UP BEFORE END OF FILE, THE
+      *    TRANSACTION IT POINTED AT IS GONE OR OUT OF ORDER - STOP
+      *    THE RUN RATHER THAN SILENTLY "PROCESSING" ZERO RECORDS.
+      *    THIS BLIND SKIP IS ONLY SAFE BECAUSE 2900-HANDLE-OVERFLOW
+      *    STOPS THE WHOLE RUN THE MOMENT ANY TRANSACTION OVERFLOWS -
+      *    CTLTRN-FILE CARRIES NO SORT STEP AHEAD OF IT, SO WITHOUT
+      *    THAT, A LATER TRANSACTION OF SOME OTHER, NOT-YET-EXHAUSTED
+      *    DOC TYPE COULD SUCCEED AND CHECKPOINT PAST AN EARLIER ONE
+      *    THAT OVERFLOWED AND WAS NEVER NUMBERED, SKIPPING IT FOR
+      *    GOOD ON EVERY FUTURE RESTART.
+       1200-RESYNC-PAST-CHECKPOINT.
+           IF WS-HAVE-CHECKPOINT
+               PERFORM UNTIL WS-END-OF-TRN
+                       OR CTLTRN-KEY = WS-CKP-LAST-KEY
+                   PERFORM 2100-READ-TRANSACTION
+               END-PERFORM
+               IF WS-END-OF-TRN
+                   DISPLAY "CTLNBR01: RESTART CHECKPOINT KEY "
+                       WS-CKP-LAST-KEY " NOT FOUND IN CTLTRN - "
+                       "RUN STOPPED"
+                   MOVE 16 TO WS-RETURN-CODE
+               ELSE
+                   DISPLAY "CTLNBR01: RESTART - SKIPPING THROUGH "
+                       WS-CKP-LAST-KEY " ALREADY COMMITTED"
+                   PERFORM 2100-READ-TRANSACTION
+               END-IF
+           END-IF.
+
+      *    A COUNTER-FILE I/O FAILURE IN EITHER PARAGRAPH ABOVE ALREADY
+      *    SETS WS-END-OF-TRN - SKIP THE OVERFLOW/ISSUE LOGIC ENTIRELY
+      *    WHEN THAT HAPPENS SO THIS TRANSACTION ISN'T AUDITED AND
+      *    NUMBERED AGAINST A COUNTER RECORD THAT NEVER MADE IT TO DISK.
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM 2200-LOOKUP-OR-ADD-COUNTER
+           PERFORM 2300-CHECK-YEAR-ROLLOVER
+           IF NOT WS-END-OF-TRN
+               IF CTLCTL-SEQ-NBR >= CTLCTL-CEILING-SEQ
+                   PERFORM 2900-HANDLE-OVERFLOW
+               ELSE
+                   PERFORM 2400-CHECK-WARNING-THRESHOLD
+                   PERFORM 2500-ISSUE-NUMBER
+               END-IF
+           END-IF
+           IF NOT WS-END-OF-TRN
+               PERFORM 2100-READ-TRANSACTION
+           END-IF.
+
+       2100-READ-TRANSACTION.
+           READ CTLTRN-FILE
+               AT END
+                   SET WS-END-OF-TRN TO TRUE
+           END-READ.
+
+      *    INVALID KEY (STATUS 23) MEANS THIS DOC TYPE HAS NEVER BEEN
+      *    SEEN BEFORE - SEED IT.  ANY OTHER NON-ZERO STATUS IS A REAL
+      *    I/O ERROR, NOT A "NOT FOUND" CONDITION, AND IS TESTED
+      *    SEPARATELY SO IT CAN'T FALL THROUGH AND LEAVE CTLCTL-RECORD
+      *    HOLDING SOME OTHER DOC TYPE'S STALE CONTENTS FOR 2300/2400/
+      *    2500/2900 TO OPERATE ON AND REWRITE.
+       2200-LOOKUP-OR-ADD-COUNTER.
+           MOVE CTLTRN-DOC-TYPE TO CTLCTL-DOC-TYPE
+           READ CTLCTL-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           EVALUATE WS-CTL-STATUS
+               WHEN "00"
+                   CONTINUE
+               WHEN "23"
+                   PERFORM 2210-SEED-NEW-COUNTER
+               WHEN OTHER
+                   DISPLAY "CTLNBR01: CTLCTL READ FAILED FOR "
+                       CTLTRN-DOC-TYPE " STATUS=" WS-CTL-STATUS
+                   MOVE 16 TO WS-RETURN-CODE
+                   SET WS-END-OF-TRN TO TRUE
+           END-EVALUATE.
+
+      *    FIRST TIME THIS DOC TYPE HAS BEEN SEEN - START IT AT ITS
+      *    OWN SEED AND CEILING FROM THE DEFAULT TABLE.
+       2210-SEED-NEW-COUNTER.
+           MOVE CTLTRN-DOC-TYPE TO CTLCTL-DOC-TYPE
+           SET WS-DFLT-IDX TO 1
+           SEARCH WS-DEFAULT-ENTRY
+               AT END
+                   MOVE 000001 TO CTLCTL-SEED-SEQ
+                   MOVE 9999999 TO CTLCTL-CEILING-SEQ
+                   MOVE 095 TO CTLCTL-WARN-PCT
+               WHEN WS-DFLT-DOC-TYPE (WS-DFLT-IDX) = CTLTRN-DOC-TYPE
+                   MOVE WS-DFLT-SEED-SEQ (WS-DFLT-IDX)
+                       TO CTLCTL-SEED-SEQ
+                   MOVE WS-DFLT-CEILING-SEQ (WS-DFLT-IDX)
+                       TO CTLCTL-CEILING-SEQ
+                   MOVE WS-DFLT-WARN-PCT (WS-DFLT-IDX)
+                       TO CTLCTL-WARN-PCT
+           END-SEARCH
+           MOVE CTLCTL-SEED-SEQ TO CTLCTL-SEQ-NBR
+           MOVE "N" TO CTLCTL-WARN-ISSUED
+           MOVE "N" TO CTLCTL-OVFL-ISSUED
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CD-YYYY TO WS-YEAR-EDIT
+           MOVE WS-YEAR-EDIT-LAST-2 TO CTLCTL-YEAR
+           MOVE WS-CD-DATE TO CTLCTL-LAST-UPD-DATE
+           MOVE WS-CD-TIME TO CTLCTL-LAST-UPD-TIME
+           WRITE CTLCTL-RECORD
+           IF WS-CTL-STATUS NOT = "00"
+               DISPLAY "CTLNBR01: UNABLE TO ADD COUNTER FOR "
+                   CTLTRN-DOC-TYPE " STATUS=" WS-CTL-STATUS
+               MOVE 16 TO WS-RETURN-CODE
+               SET WS-END-OF-TRN TO TRUE
+           END-IF.
+
+      *    THE SEQUENCE RESETS TO ITS SEED EVERY JANUARY SO THE
+      *    NUMBER NEVER PERMANENTLY RUNS UP AGAINST THE CEILING.
+       2300-CHECK-YEAR-ROLLOVER.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CD-YYYY TO WS-YEAR-EDIT
+           IF CTLCTL-YEAR NOT = WS-YEAR-EDIT-LAST-2
+               MOVE WS-YEAR-EDIT-LAST-2 TO CTLCTL-YEAR
+               MOVE CTLCTL-SEED-SEQ TO CTLCTL-SEQ-NBR
+               MOVE "N" TO CTLCTL-WARN-ISSUED
+               MOVE "N" TO CTLCTL-OVFL-ISSUED
+               REWRITE CTLCTL-RECORD
+               IF WS-CTL-STATUS NOT = "00"
+                   DISPLAY "CTLNBR01: YEAR-ROLLOVER REWRITE FAILED "
+                       "FOR " CTLCTL-DOC-TYPE " STATUS=" WS-CTL-STATUS
+                   MOVE 16 TO WS-RETURN-CODE
+                   SET WS-END-OF-TRN TO TRUE
+               END-IF
+           END-IF.
+
+      *    ONCE THE SEQUENCE CROSSES ITS WARN PERCENTAGE OF CEILING,
+      *    LOG AN EXCEPTION SO OPERATIONS HAS ADVANCE NOTICE - LONG
+      *    BEFORE THE HARD STOP AT 2900-HANDLE-OVERFLOW.  THE LATCH
+      *    KEEPS THIS FROM FIRING ON EVERY SUBSEQUENT TRANSACTION.
+       2400-CHECK-WARNING-THRESHOLD.
+           IF CTLCTL-WARN-ISSUED NOT = "Y"
+               COMPUTE WS-WARN-THRESHOLD-SEQ =
+                   CTLCTL-CEILING-SEQ * CTLCTL-WARN-PCT / 100
+               IF CTLCTL-SEQ-NBR >= WS-WARN-THRESHOLD-SEQ
+                   MOVE CTLCTL-DOC-TYPE TO CTLEXC-DOC-TYPE
+                   MOVE "WARN" TO CTLEXC-EVENT-CODE
+                   COMPUTE WS-CAND-FULL-NUMBER =
+                       (CTLCTL-YEAR * 10000000) + CTLCTL-SEQ-NBR
+                   MOVE WS-CAND-FULL-NUMBER TO CTLEXC-CTL-NUMBER
+                   MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+                   MOVE WS-CD-DATE TO CTLEXC-EVENT-DATE
+                   MOVE WS-CD-TIME TO CTLEXC-EVENT-TIME
+                   STRING "CTL SERIES " CTLCTL-DOC-TYPE " AT "
+                       CTLCTL-WARN-PCT "% OF CEILING - PLAN A RESET"
+                       DELIMITED BY SIZE INTO CTLEXC-MESSAGE
+                       ON OVERFLOW
+                           MOVE "CTL SERIES AT WARN PCT OF CEILING"
+                               TO CTLEXC-MESSAGE
+                   END-STRING
+                   MOVE CTLEXC-RECORD TO CTLEXC-FILE-RECORD
+                   WRITE CTLEXC-FILE-RECORD
+                   IF WS-EXC-STATUS NOT = "00"
+                       DISPLAY "CTLNBR01: WARN EXCEPTION WRITE FAILED "
+                           "FOR " CTLCTL-DOC-TYPE
+                           " STATUS=" WS-EXC-STATUS
+                       MOVE 16 TO WS-RETURN-CODE
+                       SET WS-END-OF-TRN TO TRUE
+                   END-IF
+                   DISPLAY "CTLNBR01: WARNING - COUNTER FOR "
+                       CTLCTL-DOC-TYPE " HAS REACHED "
+                       CTLCTL-WARN-PCT "% OF CEILING"
+                   MOVE "Y" TO CTLCTL-WARN-ISSUED
+                   REWRITE CTLCTL-RECORD
+                   IF WS-CTL-STATUS NOT = "00"
+                       DISPLAY "CTLNBR01: WARN-LATCH REWRITE FAILED "
+                           "FOR " CTLCTL-DOC-TYPE
+                           " STATUS=" WS-CTL-STATUS
+                       MOVE 16 TO WS-RETURN-CODE
+                       SET WS-END-OF-TRN TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    THE COUNTER REWRITE AND THE CHECKPOINT ARE COMMITTED *BEFORE*
+      *    THE AUDIT RECORD IS WRITTEN, NOT AFTER - IF THE AUDIT WRITE
+      *    CAME FIRST AND THE JOB ABENDED BEFORE THE COUNTER REWRITE
+      *    COMPLETED, A RESTART WOULD REPROCESS THIS TRANSACTION AND
+      *    WRITE A SECOND, DUPLICATE AUDIT ROW FOR THE SAME NUMBER
+      *    (CTLREC01 WOULD FLAG IT "DUPISS"); AND IF IT ABENDED AFTER
+      *    THE COUNTER REWRITE BUT BEFORE THE CHECKPOINT, THE REISSUED
+      *    NUMBER WOULD BE ONE HIGHER THAN THE ALREADY-AUDITED ONE,
+      *    ORPHANING IT (A FALSE "GAP").  COMMITTING THE COUNTER AND
+      *    CHECKPOINT FIRST MEANS 1200-RESYNC-PAST-CHECKPOINT NEVER
+      *    REPLAYS A TRANSACTION WHOSE NUMBER IS ALREADY COMMITTED, SO
+      *    NEITHER FAILURE MODE CAN HAPPEN ON RESTART.  THE NARROW
+      *    WINDOW LEFT IS AN ABEND BETWEEN THE CHECKPOINT COMMITTING
+      *    AND THE AUDIT WRITE COMPLETING, WHICH LEAVES ONE NUMBER
+      *    COMMITTED WITHOUT AN AUDIT ROW INSTEAD OF A DUPLICATE OR AN
+      *    ORPHAN - THAT CASE STILL STOPS THE RUN (NON-ZERO RETURN
+      *    CODE) SO IT GETS A HUMAN LOOK RATHER THAN SLIDING BY.
+       2500-ISSUE-NUMBER.
+           COMPUTE WS-CAND-SEQ-NBR = CTLCTL-SEQ-NBR + 1
+           COMPUTE WS-CAND-FULL-NUMBER =
+               (CTLCTL-YEAR * 10000000) + WS-CAND-SEQ-NBR
+           MOVE WS-CAND-SEQ-NBR TO CTLCTL-SEQ-NBR
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CD-DATE TO CTLCTL-LAST-UPD-DATE
+           MOVE WS-CD-TIME TO CTLCTL-LAST-UPD-TIME
+           REWRITE CTLCTL-RECORD
+           IF WS-CTL-STATUS NOT = "00"
+               DISPLAY "CTLNBR01: COUNTER REWRITE FAILED FOR "
+                   CTLCTL-DOC-TYPE " TRN " CTLTRN-KEY
+                   " STATUS=" WS-CTL-STATUS
+               MOVE 16 TO WS-RETURN-CODE
+               SET WS-END-OF-TRN TO TRUE
+           ELSE
+               PERFORM 2520-WRITE-CHECKPOINT
+               IF WS-CKP-STATUS NOT = "00"
+                   DISPLAY "CTLNBR01: CHECKPOINT WRITE FAILED FOR "
+                       CTLCTL-DOC-TYPE " TRN " CTLTRN-KEY
+                       " STATUS=" WS-CKP-STATUS
+                   MOVE 16 TO WS-RETURN-CODE
+                   SET WS-END-OF-TRN TO TRUE
+               ELSE
+                   PERFORM 2510-WRITE-AUDIT-RECORD
+                   IF WS-AUD-STATUS = "00"
+                       DISPLAY "CTLNBR01: ISSUED " WS-CAND-FULL-NUMBER
+                           " FOR " CTLCTL-DOC-TYPE " TRN " CTLTRN-KEY
+                   ELSE
+                       DISPLAY "CTLNBR01: AUDIT WRITE FAILED FOR "
+                           "ALREADY-COMMITTED NUMBER "
+                           WS-CAND-FULL-NUMBER " TRN " CTLTRN-KEY
+                           " STATUS=" WS-AUD-STATUS
+                       MOVE 16 TO WS-RETURN-CODE
+                       SET WS-END-OF-TRN TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    LOG WHO GOT THIS NUMBER AND WHEN, SO "WHO GOT CONTROL
+      *    NUMBER 455821" HAS AN ANSWER WITHOUT GUESSING FROM JOB LOGS.
+       2510-WRITE-AUDIT-RECORD.
+           MOVE CTLCTL-DOC-TYPE TO CTLAUD-DOC-TYPE
+           MOVE WS-CAND-FULL-NUMBER TO CTLAUD-CTL-NUMBER
+           MOVE CTLTRN-KEY TO CTLAUD-TRN-KEY
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CD-DATE TO CTLAUD-ISSUE-DATE
+           MOVE WS-CD-TIME TO CTLAUD-ISSUE-TIME
+           MOVE CTLAUD-RECORD TO CTLAUD-FILE-RECORD
+           WRITE CTLAUD-FILE-RECORD.
+
+      *    CTLCKP-FILE ONLY EVER HOLDS THE ONE MOST RECENT CHECKPOINT,
+      *    SO EACH CALL REPLACES IT OUTRIGHT RATHER THAN APPENDING -
+      *    OPEN OUTPUT TRUNCATES THE PRIOR CHECKPOINT BEFORE THE NEW
+      *    ONE IS WRITTEN.  THIS RUNS ONLY AFTER THE COUNTER REWRITE
+      *    ABOVE SUCCEEDS, SO THE CHECKPOINT NEVER POINTS PAST A
+      *    TRANSACTION THAT WASN'T ACTUALLY COMMITTED.
+       2520-WRITE-CHECKPOINT.
+           MOVE WS-JOB-NAME TO CTLCKP-JOB-NAME
+           MOVE CTLTRN-KEY TO CTLCKP-LAST-TRN-KEY
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CD-DATE TO CTLCKP-CHECKPOINT-DATE
+           MOVE WS-CD-TIME TO CTLCKP-CHECKPOINT-TIME
+           OPEN OUTPUT CTLCKP-FILE
+           IF WS-CKP-STATUS = "00"
+               MOVE CTLCKP-RECORD TO CTLCKP-FILE-RECORD
+               WRITE CTLCKP-FILE-RECORD
+               CLOSE CTLCKP-FILE
+           END-IF.
+
+      *    THE COUNTER FOR THIS DOC TYPE HAS NO ROOM LEFT.  LOG A
+      *    DATED EXCEPTION RECORD AND SET A NON-ZERO RETURN CODE SO
+      *    THE JCL STEP CAN ABEND OR BRANCH TO AN EXCEPTION PATH - DO
+      *    NOT FALL THROUGH TO ISSUING AN OUT-OF-RANGE NUMBER.
+      *    CTLCTL-OVFL-ISSUED LATCHES THE EXCEPTION WRITE AND THE
+      *    ON-CALL PAGE THE SAME WAY CTLCTL-WARN-ISSUED LATCHES THE
+      *    WARNING IN 2400, SO A RERUN THAT HITS THE SAME UNRESOLVED
+      *    CEILING DOESN'T PAGE ON-CALL A SECOND TIME.
+      *    THIS NOW STOPS THE WHOLE RUN (SETS WS-END-OF-TRN) INSTEAD OF
+      *    SKIPPING JUST THIS TRANSACTION AND GOING ON TO SERVICE OTHER
+      *    DOC TYPES.  CTLTRN-FILE HAS NO SORT STEP AHEAD OF IT AND
+      *    DOC TYPES ARE INTERLEAVED, AND 2520-WRITE-CHECKPOINT ONLY
+      *    EVER RECORDS "THE LAST TRANSACTION SUCCESSFULLY ISSUED" -
+      *    IF A LATER TRANSACTION OF A DIFFERENT, NOT-YET-EXHAUSTED DOC
+      *    TYPE WERE ALLOWED TO SUCCEED AND CHECKPOINT AFTER THIS ONE,
+      *    A RESTART WOULD RESYNC PAST THIS TRANSACTION'S KEY AND
+      *    PERMANENTLY SKIP IT, EVEN AFTER CTLMNT01 RAISES THE CEILING
+      *    AND THE JOB IS RERUN.  STOPPING HERE GUARANTEES NOTHING
+      *    AFTER THIS TRANSACTION IN THE FILE EVER GETS COMMITTED OR
+      *    CHECKPOINTED UNTIL THIS ONE IS RESOLVED, SO A RERUN PICKS UP
+      *    RIGHT AT THIS TRANSACTION INSTEAD OF LEAPFROGGING IT.
+       2900-HANDLE-OVERFLOW.
+           COMPUTE WS-CAND-FULL-NUMBER =
+               (CTLCTL-YEAR * 10000000) + CTLCTL-SEQ-NBR
+           IF CTLCTL-OVFL-ISSUED NOT = "Y"
+               MOVE CTLCTL-DOC-TYPE TO CTLEXC-DOC-TYPE
+               MOVE "OVFL" TO CTLEXC-EVENT-CODE
+               MOVE WS-CAND-FULL-NUMBER TO CTLEXC-CTL-NUMBER
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+               MOVE WS-CD-DATE TO CTLEXC-EVENT-DATE
+               MOVE WS-CD-TIME TO CTLEXC-EVENT-TIME
+               STRING "CTL SERIES " CTLCTL-DOC-TYPE
+                   " AT CEILING, NO NBR, TRN " CTLTRN-KEY
+                   DELIMITED BY SIZE INTO CTLEXC-MESSAGE
+                   ON OVERFLOW
+                       MOVE "CTL SERIES AT CEILING, NO NUMBER ISSUED"
+                           TO CTLEXC-MESSAGE
+               END-STRING
+               MOVE CTLEXC-RECORD TO CTLEXC-FILE-RECORD
+               WRITE CTLEXC-FILE-RECORD
+               IF WS-EXC-STATUS NOT = "00"
+                   DISPLAY "CTLNBR01: OVERFLOW EXCEPTION WRITE FAILED "
+                       "FOR " CTLCTL-DOC-TYPE " STATUS=" WS-EXC-STATUS
+               END-IF
+               MOVE CTLEXC-MESSAGE TO WS-ALERT-MESSAGE
+               CALL "CTLALRT0" USING WS-JOB-NAME CTLEXC-EVENT-CODE
+                   CTLCTL-DOC-TYPE WS-CAND-FULL-NUMBER WS-ALERT-MESSAGE
+               MOVE "Y" TO CTLCTL-OVFL-ISSUED
+               REWRITE CTLCTL-RECORD
+               IF WS-CTL-STATUS NOT = "00"
+                   DISPLAY "CTLNBR01: OVFL-LATCH REWRITE FAILED FOR "
+                       CTLCTL-DOC-TYPE " STATUS=" WS-CTL-STATUS
+               END-IF
+           END-IF
+           MOVE 16 TO WS-RETURN-CODE
+           SET WS-END-OF-TRN TO TRUE.
+
+      *    A CLEAN RUN (GENUINE END OF CTLTRN-FILE, RETURN CODE STILL
+      *    ZERO) HAS NOTHING LEFT TO RESTART FROM, SO CLEAR THE
+      *    CHECKPOINT RATHER THAN LEAVE IT FOR TOMORROW'S RUN TO TRIP
+      *    OVER - 1100-LOAD-CHECKPOINT'S DATE CHECK WOULD CATCH IT TOO,
+      *    BUT THERE'S NO REASON TO LEAVE A STALE RECORD SITTING IN A
+      *    CATALOGUED DATASET.  OPEN OUTPUT ON THE EXISTING CTLCKP
+      *    DATASET TRUNCATES IT TO EMPTY WITHOUT WRITING A RECORD.  IF
+      *    THE TRUNCATION FAILS, THE RETURN CODE IS NOW FORCED NON-ZERO
+      *    TOO - LEAVING IT AT 0 WOULD REPORT A CLEAN RUN WHILE A
+      *    SAME-DAY CHECKPOINT WAS STILL SITTING ON DISK, MAKING THE
+      *    NEXT RUN TODAY TREAT ITSELF AS A RESTART, FAIL TO FIND THAT
+      *    KEY IN ITS OWN (FULLY FRESH) CTLTRN-FILE, AND STOP WITH
+      *    RETURN CODE 16 FOR NO REASON.
+       8000-TERMINATE.
+           IF WS-RETURN-CODE = 0
+               OPEN OUTPUT CTLCKP-FILE
+               IF WS-CKP-STATUS NOT = "00"
+                   DISPLAY "CTLNBR01: UNABLE TO CLEAR CTLCKP AT "
+                       "TERMINATION, STATUS=" WS-CKP-STATUS
+                   MOVE 16 TO WS-RETURN-CODE
+               END-IF
+               CLOSE CTLCKP-FILE
+           END-IF
+           CLOSE CTLTRN-FILE
+           CLOSE CTLCTL-FILE
+           CLOSE CTLEXC-FILE
+           CLOSE CTLAUD-FILE.
