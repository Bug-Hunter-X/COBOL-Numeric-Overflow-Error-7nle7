@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    CTLALRR - ON-CALL ALERT HAND-OFF RECORD (CTLALR-FILE)      *
+      *    WRITTEN BY CTLALRT0 FOR EVERY ALERT IT RAISES.  THE        *
+      *    MESSAGE-QUEUE BRIDGE JOB THAT PAGES/EMAILS ON-CALL READS   *
+      *    THIS FILE - KEEP IT IN SYNC WITH CTLALRT0's LINKAGE.       *
+      ******************************************************************
+       01  CTLALR-RECORD.
+           05  CTLALR-JOB-NAME         PIC X(08).
+           05  CTLALR-EVENT-CODE       PIC X(04).
+           05  CTLALR-DOC-TYPE         PIC X(04).
+           05  CTLALR-CTL-NUMBER       PIC 9(09).
+           05  CTLALR-EVENT-DATE       PIC X(08).
+           05  CTLALR-EVENT-TIME       PIC X(08).
+           05  CTLALR-MESSAGE          PIC X(60).
