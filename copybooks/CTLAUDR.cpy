@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    CTLAUDR - ISSUED-NUMBER AUDIT RECORD (CTLAUD-FILE)         *
+      *    ONE RECORD PER CONTROL NUMBER ISSUED.  THIS IS THE ONLY    *
+      *    PLACE THAT TIES A NUMBER BACK TO THE TRANSACTION THAT GOT  *
+      *    IT, SO KEEP IT IN SYNC WITH CTLREC01's READ LOGIC.         *
+      ******************************************************************
+       01  CTLAUD-RECORD.
+           05  CTLAUD-DOC-TYPE         PIC X(04).
+           05  CTLAUD-CTL-NUMBER       PIC 9(09).
+           05  CTLAUD-TRN-KEY          PIC X(12).
+           05  CTLAUD-ISSUE-DATE       PIC X(08).
+           05  CTLAUD-ISSUE-TIME       PIC X(08).
