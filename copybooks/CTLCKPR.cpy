@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    CTLCKPR - RESTART CHECKPOINT RECORD (CTLCKP-FILE)           *
+      *    HOLDS ONLY THE MOST RECENT CHECKPOINT - THE KEY OF THE      *
+      *    LAST CTLTRN-FILE TRANSACTION THAT WAS FULLY COMMITTED       *
+      *    (COUNTER REWRITTEN AFTER ITS AUDIT WRITE).  ON A RESTART    *
+      *    CTLNBR01 READS PAST EVERY TRANSACTION UP TO AND INCLUDING   *
+      *    THIS KEY INSTEAD OF REPROCESSING THE WHOLE FILE FROM THE    *
+      *    TOP, SO AN ABEND PARTWAY THROUGH A RUN DOESN'T REISSUE      *
+      *    NUMBERS FOR TRANSACTIONS ALREADY NUMBERED AND AUDITED.      *
+      ******************************************************************
+       01  CTLCKP-RECORD.
+           05  CTLCKP-JOB-NAME         PIC X(08).
+           05  CTLCKP-LAST-TRN-KEY     PIC X(12).
+           05  CTLCKP-CHECKPOINT-DATE  PIC X(08).
+           05  CTLCKP-CHECKPOINT-TIME  PIC X(08).
