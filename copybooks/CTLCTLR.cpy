@@ -0,0 +1,33 @@
+      ******************************************************************
+      *    CTLCTLR - CONTROL-NUMBER MASTER RECORD (CTLCTL-FILE, KSDS) *
+      *    ONE RECORD PER DOCUMENT/TRANSACTION TYPE, KEYED BY         *
+      *    CTLCTL-DOC-TYPE, EACH WITH ITS OWN SEED AND CEILING SO     *
+      *    AUDITORS CAN TELL WHAT A NUMBER SERIES REPRESENTS.  HOLDS  *
+      *    THE LAST COMMITTED SEQUENCE VALUE SO IT SURVIVES ACROSS    *
+      *    RUNS INSTEAD OF RESEEDING EVERY TIME THE JOB STARTS.       *
+      *                                                                *
+      *    THE ISSUED CONTROL NUMBER IS A 2-DIGIT YEAR PLUS A 7-DIGIT *
+      *    SEQUENCE (CTLCTL-YEAR * 10000000 + CTLCTL-SEQ-NBR) SO      *
+      *    EACH SERIES GETS A LOT MORE HEADROOM THAN A BARE PIC 9(6)  *
+      *    AND A NATURAL RESET POINT EVERY JANUARY INSTEAD OF A HARD  *
+      *    CEILING THAT NEVER MOVES.                                  *
+      *                                                                *
+      *    CTLCTL-WARN-PCT IS THE PERCENT OF CTLCTL-CEILING-SEQ AT    *
+      *    WHICH AN EARLY-WARNING EXCEPTION FIRES; CTLCTL-WARN-ISSUED *
+      *    LATCHES SO THE WARNING ONLY FIRES ONCE PER YEAR.           *
+      *    CTLCTL-OVFL-ISSUED LATCHES THE SAME WAY ONCE THE SERIES    *
+      *    HAS ACTUALLY HIT ITS CEILING, SO THE ON-CALL PAGE AND THE  *
+      *    EXCEPTION RECORD FIRE ONCE PER EXHAUSTION EVENT INSTEAD OF *
+      *    ONCE PER REMAINING TRANSACTION OF THAT DOC TYPE.           *
+      ******************************************************************
+       01  CTLCTL-RECORD.
+           05  CTLCTL-DOC-TYPE         PIC X(04).
+           05  CTLCTL-YEAR             PIC 9(02).
+           05  CTLCTL-SEQ-NBR          PIC 9(07).
+           05  CTLCTL-SEED-SEQ         PIC 9(07).
+           05  CTLCTL-CEILING-SEQ      PIC 9(07).
+           05  CTLCTL-WARN-PCT         PIC 9(03).
+           05  CTLCTL-WARN-ISSUED      PIC X(01).
+           05  CTLCTL-OVFL-ISSUED      PIC X(01).
+           05  CTLCTL-LAST-UPD-DATE    PIC X(08).
+           05  CTLCTL-LAST-UPD-TIME    PIC X(08).
