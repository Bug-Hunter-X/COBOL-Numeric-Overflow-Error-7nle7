@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    CTLDATR - CURRENT DATE/TIME WORKING-STORAGE LAYOUT         *
+      *    MATCHES FUNCTION CURRENT-DATE SO A SINGLE MOVE SPLITS IT   *
+      *    INTO DATE AND TIME PARTS FOR STAMPING RECORDS/MESSAGES.    *
+      ******************************************************************
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CD-DATE.
+               10  WS-CD-YYYY         PIC 9(04).
+               10  WS-CD-MM           PIC 9(02).
+               10  WS-CD-DD           PIC 9(02).
+           05  WS-CD-TIME.
+               10  WS-CD-HH           PIC 9(02).
+               10  WS-CD-MIN          PIC 9(02).
+               10  WS-CD-SS           PIC 9(02).
+           05  FILLER                 PIC X(11).
