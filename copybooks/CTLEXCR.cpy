@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    CTLEXCR - EXCEPTION RECORD (CTLEXC-FILE)                   *
+      *    WRITTEN ON OVERFLOW SO SECOND SHIFT HAS SOMETHING MORE     *
+      *    DURABLE THAN SYSOUT TO ACT ON.                             *
+      ******************************************************************
+       01  CTLEXC-RECORD.
+           05  CTLEXC-DOC-TYPE         PIC X(04).
+           05  CTLEXC-EVENT-CODE       PIC X(04).
+           05  CTLEXC-CTL-NUMBER       PIC 9(09).
+           05  CTLEXC-EVENT-DATE       PIC X(08).
+           05  CTLEXC-EVENT-TIME       PIC X(08).
+           05  CTLEXC-MESSAGE          PIC X(60).
