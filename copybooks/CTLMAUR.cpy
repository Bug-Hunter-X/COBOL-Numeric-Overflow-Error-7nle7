@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    CTLMAUR - COUNTER MAINTENANCE AUDIT RECORD (CTLMAUD-FILE)  *
+      *    WRITTEN BY CTLMNT01 EVERY TIME AN OPERATOR ADJUSTS A       *
+      *    COUNTER, ALONG WITH THE SUPERVISOR SIGN-OFF ID.            *
+      ******************************************************************
+       01  CTLMAUD-RECORD.
+           05  CTLMAUD-DOC-TYPE        PIC X(04).
+           05  CTLMAUD-OLD-SEQ         PIC 9(07).
+           05  CTLMAUD-NEW-SEQ         PIC 9(07).
+           05  CTLMAUD-OPER-ID         PIC X(08).
+           05  CTLMAUD-SUPV-ID         PIC X(08).
+           05  CTLMAUD-UPD-DATE        PIC X(08).
+           05  CTLMAUD-UPD-TIME        PIC X(08).
