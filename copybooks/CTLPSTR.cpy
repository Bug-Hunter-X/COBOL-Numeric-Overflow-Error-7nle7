@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    CTLPSTR - DOWNSTREAM POSTED-TRANSACTION RECORD             *
+      *    (CTLPOST-FILE).  ONE RECORD PER TRANSACTION THAT ACTUALLY  *
+      *    POSTED WITH A CONTROL NUMBER ON IT.  SORTED BY DOC TYPE     *
+      *    THEN CONTROL NUMBER, THE SAME AS CTLAUD-FILE, SO CTLREC01   *
+      *    CAN MATCH THE TWO FILES AGAINST EACH OTHER.                 *
+      ******************************************************************
+       01  CTLPST-RECORD.
+           05  CTLPST-DOC-TYPE         PIC X(04).
+           05  CTLPST-CTL-NUMBER       PIC 9(09).
+           05  CTLPST-TRN-KEY          PIC X(12).
+           05  CTLPST-POST-DATE        PIC X(08).
