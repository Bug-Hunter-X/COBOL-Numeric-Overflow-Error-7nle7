@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    CTLTRNR - INCOMING TRANSACTION RECORD (CTLTRN-FILE)        *
+      *    ONE RECORD PER CALLER THAT NEEDS A CONTROL NUMBER ISSUED,  *
+      *    IDENTIFYING WHICH DOCUMENT TYPE'S SERIES IT NEEDS.         *
+      ******************************************************************
+       01  CTLTRN-RECORD.
+           05  CTLTRN-DOC-TYPE         PIC X(04).
+           05  CTLTRN-KEY              PIC X(12).
+           05  FILLER                  PIC X(04).
