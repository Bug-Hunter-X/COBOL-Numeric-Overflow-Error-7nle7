@@ -0,0 +1,33 @@
+//CTLCTLDF JOB (ACCTNO),'DEFINE CTL MASTER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP - DEFINES THE VSAM KSDS THAT HOLDS THE         *
+//* CONTROL-NUMBER COUNTERS (CTLCTLR COPYBOOK, 48-BYTE RECORD,    *
+//* KEYED ON THE 4-BYTE DOC TYPE AT OFFSET 0) AND ALLOCATES THE    *
+//* EMPTY RESTART-CHECKPOINT DATASET CTLNBR01 REPLACES IN PLACE ON *
+//* EVERY CHECKPOINT.  RUN THIS ONCE IN EACH ENVIRONMENT BEFORE    *
+//* THE FIRST EXECUTION OF CTLNBR01 OR CTLMNT01 - A VSAM CLUSTER   *
+//* CANNOT BE CREATED BY OPEN OUTPUT FROM COBOL THE WAY A          *
+//* SEQUENTIAL DATASET CAN, SO THE STATUS-35 "CREATE IF MISSING"   *
+//* PATH IN CTLNBR01 IS A DEFENSIVE FALLBACK ONLY - IT WILL NOT     *
+//* SUCCEED UNLESS THIS JOB HAS ALREADY RUN.  CTLCKP IS ALLOCATED  *
+//* HERE RATHER THAN LEFT TO A STATUS-35 FALLBACK BECAUSE IT RUNS   *
+//* UNDER DISP=OLD IN CTLNBR01.JCL, WHICH REQUIRES THE DATASET TO   *
+//* ALREADY EXIST.                                                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.CTLNBR.CTL.MASTER)      -
+         INDEXED                                    -
+         KEYS(4 0)                                   -
+         RECORDSIZE(48 48)                            -
+         RECORDS(100 50)                               -
+         FREESPACE(10 10)                               -
+         SHAREOPTIONS(2 3))                              -
+         DATA(NAME(PROD.CTLNBR.CTL.MASTER.DATA))          -
+         INDEX(NAME(PROD.CTLNBR.CTL.MASTER.INDEX))
+/*
+//STEP020  EXEC PGM=IEFBR14
+//CTLCKP   DD   DISP=(NEW,CATLG,DELETE),DSN=PROD.CTLNBR.CKP.RESTART,
+//             DCB=(RECFM=FB,LRECL=36),SPACE=(TRK,(1,1))
