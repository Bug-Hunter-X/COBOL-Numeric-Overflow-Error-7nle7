@@ -0,0 +1,19 @@
+//CTLMNT01 JOB (ACCTNO),'CTL NUMBER MAINT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OPERATOR MAINTENANCE TRANSACTION FOR THE CONTROL-NUMBER       *
+//* COUNTERS.  RUN FROM A TSO SESSION, NOT SUBMITTED TO THE       *
+//* BATCH QUEUE - INCLUDED HERE FOR THE DD STATEMENTS AN          *
+//* OPERATOR'S LOGON PROC NEEDS TO ADD.  RUN THE ONE-TIME SETUP   *
+//* JOB IN CTLCTLDF BEFORE FIRST USE IN A NEW ENVIRONMENT - THE   *
+//* CTLCTL KSDS MUST BE DEFINED BY IDCAMS BEFORE THIS DD CAN       *
+//* RESOLVE.  CTLMAUD CARRIES ITS OWN SPACE/UNIT SO DISP=MOD CAN    *
+//* CREATE IT ON THE VERY FIRST RUN.                                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CTLMNT01
+//STEPLIB  DD   DISP=SHR,DSN=PROD.CTLNBR.LOADLIB
+//CTLCTL   DD   DISP=SHR,DSN=PROD.CTLNBR.CTL.MASTER
+//CTLMAUD  DD   DISP=MOD,DSN=PROD.CTLNBR.MAINT.LOG,
+//             DCB=(RECFM=FB,LRECL=50),UNIT=SYSDA,
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
