@@ -0,0 +1,44 @@
+//CTLNBR01 JOB (ACCTNO),'CTL NUMBER ISSUE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ISSUES CONTROL NUMBERS FOR THE DAY'S TRANSACTIONS, ONE        *
+//* INDEPENDENT COUNTER PER DOCUMENT TYPE.  STEP020 IS BYPASSED   *
+//* WHEN STEP010 RETURNS 0 (COND TRUE SKIPS THE STEP) - IT ONLY   *
+//* RUNS WHEN STEP010'S RETURN CODE IS NON-ZERO (COUNTER OVERFLOW *
+//* OR A FILE ERROR), ROUTING TO THE EXCEPTION PROCEDURE INSTEAD  *
+//* OF LETTING DOWNSTREAM POSTING STEPS RUN.  CTLALR IS THE ALERT *
+//* HAND-OFF LOG CTLALRT0 WRITES TO WHEN IT PAGES ON-CALL.  CTLCKP *
+//* IS THE RESTART CHECKPOINT - ON A RERUN AFTER AN ABEND STEP010  *
+//* READS IT TO SKIP PAST TRANSACTIONS ALREADY COMMITTED.  STEP010 *
+//* REPLACES CTLCKP OUTRIGHT ON EVERY CHECKPOINT (OPEN OUTPUT), SO *
+//* IT RUNS DISP=OLD RATHER THAN MOD - MOD WOULD POSITION AT THE   *
+//* DATASET'S CURRENT END AND TURN EVERY CHECKPOINT INTO AN        *
+//* APPENDED RECORD INSTEAD OF REPLACING THE ONE THAT MATTERS.     *
+//* RUN THE ONE-TIME SETUP JOB IN CTLCTLDF BEFORE THE FIRST         *
+//* EXECUTION OF THIS JOB IN A NEW ENVIRONMENT - IT BOTH DEFINES    *
+//* THE CTLCTL KSDS (COBOL CANNOT CREATE A VSAM CLUSTER) AND        *
+//* ALLOCATES THE EMPTY CTLCKP DATASET THAT DISP=OLD REQUIRES TO    *
+//* ALREADY EXIST.  CTLEXC/CTLAUD/CTLALR CARRY THEIR OWN SPACE/UNIT *
+//* PARAMETERS SO DISP=MOD CAN CREATE THEM ON THE VERY FIRST RUN -   *
+//* WITHOUT SPACE, ALLOCATION OF A NOT-YET-CATALOGUED SEQUENTIAL     *
+//* DATASET FAILS BEFORE THE STEP EVER STARTS, AND THE PROGRAMS'     *
+//* OWN STATUS 05/35 "CREATE IF MISSING" FALLBACK NEVER GETS A       *
+//* CHANCE TO RUN.                                                   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CTLNBR01
+//STEPLIB  DD   DISP=SHR,DSN=PROD.CTLNBR.LOADLIB
+//CTLTRN   DD   DISP=SHR,DSN=PROD.CTLNBR.TRN.DAILY
+//CTLCTL   DD   DISP=SHR,DSN=PROD.CTLNBR.CTL.MASTER
+//CTLEXC   DD   DISP=MOD,DSN=PROD.CTLNBR.EXC.LOG,
+//             DCB=(RECFM=FB,LRECL=93),UNIT=SYSDA,
+//             SPACE=(TRK,(5,5),RLSE)
+//CTLAUD   DD   DISP=MOD,DSN=PROD.CTLNBR.AUD.LOG,
+//             DCB=(RECFM=FB,LRECL=41),UNIT=SYSDA,
+//             SPACE=(TRK,(5,5),RLSE)
+//CTLALR   DD   DISP=MOD,DSN=PROD.CTLNBR.ALERT.LOG,
+//             DCB=(RECFM=FB,LRECL=101),UNIT=SYSDA,
+//             SPACE=(TRK,(5,5),RLSE)
+//CTLCKP   DD   DISP=(OLD,CATLG,CATLG),DSN=PROD.CTLNBR.CKP.RESTART
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,EQ,STEP010)
