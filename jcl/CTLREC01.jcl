@@ -0,0 +1,32 @@
+//CTLREC01 JOB (ACCTNO),'CTL NUMBER RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY RECONCILIATION OF ISSUED CONTROL NUMBERS AGAINST WHAT   *
+//* ACTUALLY POSTED.  SORT01/SORT02 PUT THE AUDIT LOG AND THE     *
+//* POSTED-TRANSACTIONS EXTRACT INTO DOC-TYPE/CONTROL-NUMBER      *
+//* ORDER SO STEP030 CAN MATCH THEM WITH A SEQUENTIAL COMPARE.    *
+//* STEP030 RETURNS RC=4 WHEN GAPS, ORPHANS, OR DUPLICATES WERE   *
+//* FOUND SO THE OPERATOR CAN SEE THE RUN NEEDS ATTENTION.        *
+//*--------------------------------------------------------------*
+//SORT01   EXEC PGM=SORT
+//SORTIN   DD   DISP=SHR,DSN=PROD.CTLNBR.AUD.LOG
+//SORTOUT  DD   DISP=(NEW,PASS),DSN=&&AUDSRT,
+//             DCB=(RECFM=FB,LRECL=41)
+//SYSIN    DD   *
+  SORT FIELDS=(1,4,CH,A,5,9,CH,A)
+/*
+//*
+//SORT02   EXEC PGM=SORT
+//SORTIN   DD   DISP=SHR,DSN=PROD.CTLNBR.POST.DAILY
+//SORTOUT  DD   DISP=(NEW,PASS),DSN=&&PSTSRT,
+//             DCB=(RECFM=FB,LRECL=33)
+//SYSIN    DD   *
+  SORT FIELDS=(1,4,CH,A,5,9,CH,A)
+/*
+//*
+//STEP030  EXEC PGM=CTLREC01
+//STEPLIB  DD   DISP=SHR,DSN=PROD.CTLNBR.LOADLIB
+//CTLAUD   DD   DISP=(OLD,DELETE),DSN=&&AUDSRT
+//CTLPOST  DD   DISP=(OLD,DELETE),DSN=&&PSTSRT
+//CTLRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
